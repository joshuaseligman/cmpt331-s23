@@ -0,0 +1,249 @@
+000400 Identification division.
+*******  Batch driver for the caesar cipher. Reads variable-length
+*******  message records (see copybooks/msgrec.cpy) from MSGIN,
+*******  encrypts or decrypts each one with the shift amount and mode
+*******  given on the JCL PARM, and writes the result to MSGOUT.
+*******  Shares its cipher functions with caesar.cbl/caesarqa.cbl via
+*******  ciphers.cbl, compiled and link-edited together with this
+*******  source into its own CAESARB load module.
+000401   Program-id. caesarb.
+000402 Environment division.
+000403   Configuration section.
+000404     Repository.
+000405       Function encryptV
+000406       function decryptV.
+000407   Input-output section.
+000408     File-control.
+*******      Message records supplied by the overnight batch
+000409       select msg-in-file assign to "MSGIN"
+000410         organization is sequential
+002070         file status is ws-msg-in-status.
+*******      Ciphered message records for downstream steps
+000411       select msg-out-file assign to "MSGOUT"
+000412         organization is sequential
+002071         file status is ws-msg-out-status.
+*******      Checkpoint trail: last record number processed plus the
+*******      shift/mode in effect, written every ckpt-interval records
+001800       select ckpt-file assign to "CKPT"
+001801         organization is sequential
+002072         file status is ws-ckpt-status.
+000413 Data division.
+000414   File section.
+000415   FD msg-in-file.
+000416     copy "msgrec.cpy" replacing msg-record by msg-in-record
+000464      msg-length by msg-in-length msg-text by msg-in-text.
+000417   FD msg-out-file.
+000418     copy "msgrec.cpy" replacing msg-record by msg-out-record
+000465      msg-length by msg-out-length msg-text by msg-out-text.
+001802   FD ckpt-file.
+001803     copy "ckptrec.cpy".
+000419   Working-storage section.
+*******    Mode from the PARM: 'E' to encrypt, 'D' to decrypt
+000420     1 ws-mode pic x.
+*******    Cipher mode from the PARM: 'L' letters-only (default),
+*******    'F' full-printable. Blank on the PARM defaults to 'L'
+000467     1 ws-cipher-mode pic x value "L".
+*******    Shift amount parsed out of the PARM text
+000421     1 ws-shift pic S999.
+*******    Scratch fields used to split the PARM on the comma
+000422     1 ws-parm-text pic x(80).
+000423     1 ws-shift-text pic x(10).
+000424     1 eof-switch pic x value "N".
+000425     1 records-read pic 9(8) value 0.
+000426     1 records-written pic 9(8) value 0.
+*******    Count of records encryptV/decryptV rejected (bad msgLen) -
+*******    those are not written to MSGOUT and flip the step's
+*******    return-code instead of shipping unenciphered text
+002010     1 records-rejected pic 9(8) value 0.
+*******    Status returned by each encryptV/decryptV call; 0 is in
+*******    range, 8 means ws-shift was rejected as out of range, 12
+*******    means msg-in-length exceeded the 256-byte buffer
+001700     1 ws-status pic 9(2).
+*******    'R' on the PARM means this is a restart run: read CKPT for
+*******    the last record processed and resume after it
+001804     1 ws-restart-flag pic x value space.
+*******    Record number to resume from on a restart run, read back
+*******    out of the last checkpoint record
+001805     1 ws-restart-rec pic 9(8) value 0.
+*******    Shift/mode read back out of the last checkpoint record, so
+*******    a restart run can be checked against the current PARM
+001860     1 ws-ckpt-shift pic S999.
+001861     1 ws-ckpt-mode pic x.
+001862     1 ws-ckpt-cipher-mode pic x.
+*******    Write a checkpoint every this many records written
+001806     1 ckpt-interval pic 9(8) value 1000.
+001807     1 ckpt-eof-switch pic x value "N".
+001808     1 skip-count pic 9(8).
+*******    File status from each file's OPEN/WRITE, checked below so a
+*******    dataset problem aborts the step instead of running silently
+*******    on a file that never actually opened
+002073     1 ws-msg-in-status pic xx.
+002074     1 ws-msg-out-status pic xx.
+002075     1 ws-ckpt-status pic xx.
+000427   Linkage section.
+*******    Standard IBM batch PARM area: a binary length halfword
+*******    followed by the PARM text itself, e.g. "5,E,L" or "-3,D,F"
+000428     1 lk-parm.
+000429       5 lk-parm-len pic S9(4) comp.
+000430       5 lk-parm-text pic x(80).
+000431 Procedure division using lk-parm.
+000432   main-line.
+*******    Pull the PARM text out of the linkage area and split it
+000433     move lk-parm-text to ws-parm-text
+000434     unstring ws-parm-text delimited by ","
+001809       into ws-shift-text ws-mode ws-cipher-mode ws-restart-flag
+000436     move function numval(ws-shift-text) to ws-shift
+000468     if ws-cipher-mode = space then
+000469       move "L" to ws-cipher-mode
+000470     end-if
+*******    Reject an out-of-range PARM shift before opening any files,
+*******    the same way the underlying cipher functions would
+001701     if ws-cipher-mode = "F" then
+001702       if function abs(ws-shift) > 94 then
+001703         display "CAESARB invalid shift in PARM: " ws-shift
+001704         move 16 to return-code
+001705         goback
+001706       end-if
+001707     else
+001708       if function abs(ws-shift) > 25 then
+001709         display "CAESARB invalid shift in PARM: " ws-shift
+001710         move 16 to return-code
+001711         goback
+001712       end-if
+001713     end-if
+*******    On a restart run, read the checkpoint trail left by the
+*******    abended run to find out how many records are already done
+001810     if ws-restart-flag = "R" then
+001811       perform read-last-checkpoint
+*******      Refuse to resume under a different shift/mode than the
+*******      abended run was checkpointed under - mixing them would
+*******      silently cipher part of MSGOUT under the old PARM and
+*******      part under the new one
+001863       if ws-ckpt-shift not = ws-shift
+001864         or ws-ckpt-mode not = ws-mode
+001865         or ws-ckpt-cipher-mode not = ws-cipher-mode then
+001866         display "CAESARB restart PARM does not match checkpoint"
+001867         move 16 to return-code
+001868         goback
+001869       end-if
+001812     end-if
+000437     open input msg-in-file
+002076     if ws-msg-in-status not = "00" then
+002077       display "CAESARB MSGIN open failed status="
+002089         ws-msg-in-status
+002078       move 16 to return-code
+002079       goback
+002080     end-if
+001813     if ws-restart-flag = "R" then
+001814       open extend msg-out-file
+001815       open extend ckpt-file
+001816       perform skip-processed-records
+001817     else
+000438       open output msg-out-file
+001818       open output ckpt-file
+001819     end-if
+002081     if ws-msg-out-status not = "00" or ws-ckpt-status not = "00"
+002082       then
+002083       display "CAESARB MSGOUT/CKPT open failed status="
+002084         ws-msg-out-status " " ws-ckpt-status
+002085       move 16 to return-code
+002086       goback
+002087     end-if
+000439     perform process-messages until eof-switch = "Y"
+000440     close msg-in-file
+000441     close msg-out-file
+001820     close ckpt-file
+000442     display "CAESARB read=" records-read
+000443      " wrote=" records-written " rejected=" records-rejected
+*******    A non-zero return-code flags that at least one record was
+*******    rejected instead of ciphered, the same return-code
+*******    convention CAESARQA uses for a failed reconciliation
+002017     if records-rejected > 0 then
+002018       move 4 to return-code
+002019     else
+000444       move 0 to return-code
+002020     end-if
+000445     goback.
+001821   read-last-checkpoint.
+*******    CKPT is append-only: the last record read before EOF holds
+*******    the most recent checkpoint
+001822     open input ckpt-file
+002101     if ws-ckpt-status not = "00" then
+002102       display "CAESARB CKPT open failed status=" ws-ckpt-status
+002103       move 16 to return-code
+002104       goback
+002105     end-if
+001823     perform until ckpt-eof-switch = "Y"
+001824       read ckpt-file
+001825         at end move "Y" to ckpt-eof-switch
+001826       end-read
+001827       if ckpt-eof-switch = "N" then
+001828         move ckpt-last-record to ws-restart-rec
+001870         move ckpt-shift to ws-ckpt-shift
+001871         move ckpt-mode to ws-ckpt-mode
+001872         move ckpt-cipher-mode to ws-ckpt-cipher-mode
+001829       end-if
+001830     end-perform
+001831     close ckpt-file.
+001832   skip-processed-records.
+*******    Re-read (without rewriting) the records MSGOUT already has
+001833     perform varying skip-count from 1 by 1
+001834       until skip-count > ws-restart-rec
+001835       read msg-in-file
+001836         at end move "Y" to eof-switch
+001837       end-read
+001838       add 1 to records-read
+001839     end-perform.
+000446   process-messages.
+000447     read msg-in-file
+000448       at end move "Y" to eof-switch
+000449     end-read
+000450     if eof-switch = "N" then
+000451       add 1 to records-read
+000452       move msg-in-length to msg-out-length
+000453       if ws-mode = "D" then
+000454         move decryptV(msg-in-text msg-in-length ws-shift
+000471           ws-cipher-mode ws-status)
+000455           to msg-out-text
+000456       else
+000457         move encryptV(msg-in-text msg-in-length ws-shift
+000472           ws-cipher-mode ws-status)
+000458           to msg-out-text
+000459       end-if
+*******      A non-zero status means encryptV/decryptV rejected this
+*******      record (e.g. a bad msg-in-length) and handed back the
+*******      input unchanged - skip writing that record through as if
+*******      it had been ciphered and count it as rejected instead
+002011       if ws-status not = 0 then
+002012         display "CAESARB rejected record " records-read
+002013           " status=" ws-status
+002014         add 1 to records-rejected
+002015       else
+000460         write msg-out-record
+002090         if ws-msg-out-status not = "00" then
+002091           display "CAESARB write to MSGOUT failed status="
+002092             ws-msg-out-status
+002093           move 16 to return-code
+002094           goback
+002095         end-if
+000461         add 1 to records-written
+*******        Drop a checkpoint every ckpt-interval records so a
+*******        restart does not have to reprocess the whole file
+001840         if function mod(records-written ckpt-interval) = 0 then
+001841           perform write-checkpoint
+001842         end-if
+002016       end-if
+000462     end-if.
+001843   write-checkpoint.
+001844     move records-read to ckpt-last-record
+001845     move ws-shift to ckpt-shift
+001846     move ws-mode to ckpt-mode
+001847     move ws-cipher-mode to ckpt-cipher-mode
+001848     write ckpt-record
+002096     if ws-ckpt-status not = "00" then
+002097       display "CAESARB write to CKPT failed status="
+002106         ws-ckpt-status
+002098       move 16 to return-code
+002099       goback
+002100     end-if.
+000463 End program caesarb.
