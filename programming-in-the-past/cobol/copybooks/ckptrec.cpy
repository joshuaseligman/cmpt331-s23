@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Checkpoint record for the CAESARB batch driver. Written every
+      * ckpt-interval records so a restart run knows how many MSGIN
+      * records to skip (the ones already written to MSGOUT) before it
+      * resumes ciphering, plus the shift/mode that were in effect so
+      * a restart can be sanity-checked against the PARM it is given.
+      ******************************************************************
+       1 ckpt-record.
+          5 ckpt-last-record pic 9(8).
+          5 ckpt-shift       pic S999.
+          5 ckpt-mode        pic x.
+          5 ckpt-cipher-mode pic x.
