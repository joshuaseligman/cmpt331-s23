@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Audit trail record for caesar's interactive demo. One record is
+      * written per encrypt/decrypt/solve call: when it ran, which
+      * operation, the shift amount in effect, and the input/output
+      * lengths, so we have a record of what was ciphered, when, and
+      * with what shift for internal controls review.
+      ******************************************************************
+       1 audit-record.
+          5 audit-timestamp  pic x(21).
+          5 audit-operation  pic x(8).
+          5 audit-shift      pic S999.
+          5 audit-input-len  pic 9(4).
+          5 audit-output-len pic 9(4).
