@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Reconciliation report record written by CAESARQA for every
+      * test message it round-trips through encryptV then decryptV.
+      * qa-status is PASS when the round-tripped text matches the
+      * original message, FAIL otherwise, so cipher-logic regressions
+      * show up as a report line instead of a single hardcoded sample.
+      ******************************************************************
+       1 qa-report-record.
+          5 qa-record-num  pic 9(8).
+          5 qa-status      pic x(4).
+          5 qa-msg-len     pic 9(4).
+          5 qa-original    pic x(256).
+          5 qa-round-trip  pic x(256).
