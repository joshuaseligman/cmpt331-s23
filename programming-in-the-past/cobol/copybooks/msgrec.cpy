@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Variable-length message record shared by the batch cipher
+      * driver, the variable-length cipher functions, and the QA
+      * reconciliation report. msgLength tells the cipher functions
+      * how many of the 256 bytes of msgText are actually in use, so
+      * longer messages stop being truncated at the old 32-byte limit.
+      ******************************************************************
+       1 msg-record.
+          5 msg-length pic 9(4).
+          5 msg-text pic x(256).
