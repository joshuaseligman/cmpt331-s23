@@ -0,0 +1,39 @@
+//CAESARB  JOB (ACCT),'CAESAR BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs the CAESARB batch cipher driver over MSGIN, writing the
+//* ciphered output to MSGOUT. PARM is "<shiftAmt>,<mode>,<cipherMode>,
+//* <restart>" where mode is E to encrypt or D to decrypt, cipherMode
+//* is L letters-only (default) or F full-printable, and restart is R
+//* to resume from CKPT after an abend or blank for a fresh run. CKPT
+//* gets a checkpoint record every 1000 records processed.
+//*
+//* To restart after an abend, resubmit with PARM ending in ',R' and
+//* DISP=MOD on MSGOUT/CKPT so this step appends after the records
+//* already written instead of starting over.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CAESARB,PARM='5,E,L'
+//MSGIN    DD DSN=USER.CAESAR.INPUT,DISP=SHR
+//MSGOUT   DD DSN=USER.CAESAR.OUTPUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=260,BLKSIZE=2600)
+//CKPT     DD DSN=USER.CAESAR.CKPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=13,BLKSIZE=1300)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* RESTART VARIANT - to resume STEP1 after an abend, comment out
+//* the fresh-run STEP1 above and uncomment the step below. PARM
+//* must match the shift/mode/cipherMode the abended run was
+//* checkpointed under (CAESARB aborts with RC=16 if it doesn't);
+//* only the trailing ',R' changes. DISP=MOD on MSGOUT/CKPT makes
+//* this step append after the records already written instead of
+//* starting over.
+//*--------------------------------------------------------------
+//*STEP1    EXEC PGM=CAESARB,PARM='5,E,L,R'
+//*MSGIN    DD DSN=USER.CAESAR.INPUT,DISP=SHR
+//*MSGOUT   DD DSN=USER.CAESAR.OUTPUT,DISP=MOD
+//*CKPT     DD DSN=USER.CAESAR.CKPT,DISP=MOD
+//*SYSOUT   DD SYSOUT=*
