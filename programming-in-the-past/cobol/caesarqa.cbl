@@ -0,0 +1,153 @@
+001900 Identification division.
+*******  QA reconciliation report: round-trips a batch of test
+*******  messages through encryptV with the PARM shift and then
+*******  decryptV with the same shift, and flags any message whose
+*******  round-tripped text does not match the original. Catches
+*******  cipher-logic regressions across a real batch instead of
+*******  relying on the single hardcoded sample string in caesar.
+*******  Shares its cipher functions with caesar.cbl/caesarb.cbl via
+*******  ciphers.cbl, compiled and link-edited together with this
+*******  source into its own CAESARQA load module.
+001901   Program-id. caesarqa.
+001902 Environment division.
+001903   Configuration section.
+001904     Repository.
+001905       Function encryptV
+001906       function decryptV.
+001907   Input-output section.
+001908     File-control.
+*******      Test messages to round-trip
+001909       select qa-in-file assign to "QAIN"
+001910         organization is sequential
+002060         file status is ws-qa-in-status.
+*******      One qa-report-record per test message
+001911       select qa-rpt-file assign to "QARPT"
+001912         organization is sequential
+002061         file status is ws-qa-rpt-status.
+001913 Data division.
+001914   File section.
+001915   FD qa-in-file.
+001916     copy "msgrec.cpy" replacing msg-record by qa-in-record
+001917      msg-length by qa-in-length msg-text by qa-in-text.
+001918   FD qa-rpt-file.
+001919     copy "qarptrec.cpy".
+001920   Working-storage section.
+*******    Shift amount parsed out of the PARM text
+001921     1 ws-shift pic S999.
+*******    Cipher mode from the PARM: 'L' letters-only (default),
+*******    'F' full-printable. Blank on the PARM defaults to 'L'
+001922     1 ws-cipher-mode pic x value "L".
+*******    Scratch fields used to split the PARM on the comma
+001923     1 ws-parm-text pic x(80).
+001924     1 ws-shift-text pic x(10).
+001925     1 eof-switch pic x value "N".
+001926     1 records-read pic 9(8) value 0.
+001927     1 records-passed pic 9(8) value 0.
+001928     1 records-failed pic 9(8) value 0.
+*******    Status returned by the encryptV/decryptV calls below; 0 is
+*******    in range, 8 means ws-shift was rejected as out of range
+001929     1 ws-enc-status pic 9(2).
+001930     1 ws-dec-status pic 9(2).
+*******    The ciphertext produced by encryptV before it is decrypted
+*******    back and compared against the original message
+001931     1 ws-enc-text pic x(256).
+001932     1 ws-round-trip pic x(256).
+*******    File status from each file's OPEN/WRITE, checked below so a
+*******    dataset problem aborts the step instead of running silently
+*******    on a file that never actually opened
+002062     1 ws-qa-in-status pic xx.
+002063     1 ws-qa-rpt-status pic xx.
+001933   Linkage section.
+*******    Standard IBM batch PARM area: a binary length halfword
+*******    followed by the PARM text itself, e.g. "5,L" or "-3,F"
+001934     1 lk-parm.
+001935       5 lk-parm-len pic S9(4) comp.
+001936       5 lk-parm-text pic x(80).
+001937 Procedure division using lk-parm.
+001938   main-line.
+001939     move lk-parm-text to ws-parm-text
+001940     unstring ws-parm-text delimited by ","
+001941       into ws-shift-text ws-cipher-mode
+001942     move function numval(ws-shift-text) to ws-shift
+001943     if ws-cipher-mode = space then
+001944       move "L" to ws-cipher-mode
+001945     end-if
+*******    Reject an out-of-range PARM shift before opening any files,
+*******    the same way the underlying cipher functions would
+001946     if ws-cipher-mode = "F" then
+001947       if function abs(ws-shift) > 94 then
+001948         display "CAESARQA invalid shift in PARM: " ws-shift
+001949         move 16 to return-code
+001950         goback
+001951       end-if
+001952     else
+001953       if function abs(ws-shift) > 25 then
+001954         display "CAESARQA invalid shift in PARM: " ws-shift
+001955         move 16 to return-code
+001956         goback
+001957       end-if
+001958     end-if
+001959     open input qa-in-file
+002064     if ws-qa-in-status not = "00" then
+002065       display "CAESARQA QAIN open failed status=" ws-qa-in-status
+002066       move 16 to return-code
+002067       goback
+002068     end-if
+001960     open output qa-rpt-file
+002069     if ws-qa-rpt-status not = "00" then
+002070       display "CAESARQA QARPT open failed status="
+002071         ws-qa-rpt-status
+002072       move 16 to return-code
+002073       goback
+002074     end-if
+001961     perform reconcile-messages until eof-switch = "Y"
+001962     close qa-in-file
+001963     close qa-rpt-file
+001964     display "CAESARQA read=" records-read
+001965      " passed=" records-passed " failed=" records-failed
+001966     if records-failed > 0 then
+001967       move 4 to return-code
+001968     else
+001969       move 0 to return-code
+001970     end-if
+001971     goback.
+001972   reconcile-messages.
+001973     read qa-in-file
+001974       at end move "Y" to eof-switch
+001975     end-read
+001976     if eof-switch = "N" then
+001977       add 1 to records-read
+001978       move function encryptV(qa-in-text qa-in-length ws-shift
+001979         ws-cipher-mode ws-enc-status) to ws-enc-text
+001980       move function decryptV(ws-enc-text qa-in-length ws-shift
+001982         ws-cipher-mode ws-dec-status) to ws-round-trip
+001983       move records-read to qa-record-num
+001984       move qa-in-length to qa-msg-len
+001985       move qa-in-text to qa-original
+001986       move ws-round-trip to qa-round-trip
+*******      encryptV/decryptV already reject a qa-in-length over 256
+*******      with a non-zero status; check that before ref-modifying
+*******      qa-in-text/ws-round-trip with the same untrusted length
+*******      ourselves below
+002030       if ws-enc-status not = 0 or ws-dec-status not = 0 then
+002031         move "FAIL" to qa-status
+002032         add 1 to records-failed
+002034     else
+001987         if ws-round-trip(1:qa-in-length) =
+001988           qa-in-text(1:qa-in-length) then
+001989           move "PASS" to qa-status
+001990           add 1 to records-passed
+001991         else
+001992           move "FAIL" to qa-status
+001993           add 1 to records-failed
+001994         end-if
+002033       end-if
+001995       write qa-report-record
+002075       if ws-qa-rpt-status not = "00" then
+002076         display "CAESARQA write to QARPT failed status="
+002077           ws-qa-rpt-status
+002078         move 16 to return-code
+002079         goback
+002080       end-if
+001996     end-if.
+001997 End program caesarqa.
