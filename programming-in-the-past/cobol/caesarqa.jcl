@@ -0,0 +1,17 @@
+//CAESARQA JOB (ACCT),'CAESAR QA RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs the CAESARQA round-trip reconciliation report over QAIN,
+//* encrypting then decrypting each test message with the same
+//* shift and flagging any message that doesn't come back unchanged.
+//* PARM is "<shiftAmt>,<cipherMode>" where cipherMode is L
+//* letters-only (default) or F full-printable. Step condition code
+//* is 4 if any message failed to round-trip, 0 if they all passed.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CAESARQA,PARM='7,L'
+//QAIN     DD DSN=USER.CAESAR.QATEST,DISP=SHR
+//QARPT    DD DSN=USER.CAESAR.QARPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=528,BLKSIZE=5280)
+//SYSOUT   DD SYSOUT=*
