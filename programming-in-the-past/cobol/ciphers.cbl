@@ -0,0 +1,812 @@
+000100 Identification division.
+*******  This function encrypts a string based on the given shift amount
+000101   Function-id. encrypt.
+000102 Data division.
+000103   Working-storage section.
+*******    Represents the current character being analyzed
+000104     1 curChar pic S999.
+*******    Represents the index of the string being worked on
+000105     1 idx pic 99.
+*******    Represents the difference to determine wraparound
+000106     1 diff pic S9(2).
+*******    Shift value between -25 and 25
+000107     1 newShift pic S9(2).
+*******    Y if the original character was lowercase, N otherwise
+000140     1 wasLower pic x.
+*******    Shift value for full-printable mode, range -94 to 94
+000144     1 newShiftF pic S9(3).
+000108   Linkage section.
+*******    The input string
+000109     1 inStr pic x(32).
+*******    The amount to shift by
+000110     1 shiftAmt pic S999.
+*******    'L' shifts letters only (default), 'F' rotates the full
+*******    printable ASCII range (space through '~')
+000145     1 cipherMode pic x.
+*******    0 if shiftAmt was in range, 8 if it was rejected as out of range
+001000     1 statusCode pic 9(2).
+*******    The shifted string
+000111     1 res pic x(32).
+000112 Procedure division
+001001   using by reference inStr shiftAmt cipherMode statusCode
+000114   returning res.
+*******  Begin by copying the input to the result and set the index to 1
+000115   Move inStr to res
+000116   move 1 to idx
+001013   move 0 to statusCode
+*******  Reject a shift outside the sane range for the active mode
+*******  instead of letting it wrap silently below
+001002   if cipherMode = "F" then
+001003     if function abs(shiftAmt) > 94 then
+001004       move 8 to statusCode
+001005       goback
+001006     end-if
+001007   else
+001008     if function abs(shiftAmt) > 25 then
+001009       move 8 to statusCode
+001010       goback
+001011     end-if
+001012   end-if
+*******  Adjust the shift amount to be in the range -25 to 25
+000117   compute newShift = function mod(shiftAmt 26)
+*******  Adjust the shift amount to be in the range -94 to 94
+000147   compute newShiftF = function mod(shiftAmt 95)
+*******  Repeat the work for all characters in the string
+000118   perform encrypt-work until idx > function length(inStr)
+000119   goback.
+000120   encrypt-work.
+*******    Full-printable mode rotates every character (ord 33-127,
+*******    i.e. space through '~') without regard to case or letters
+000148     if cipherMode = "F" then
+000149       compute curChar = function ord(res(idx:1)) + newShiftF
+000150       compute diff = curChar - 127
+000151       if diff > 0 then
+000152         compute curChar = 33 + diff - 1
+000153       else
+000154         compute diff = 33 - curChar
+000155         if (diff > 0) then
+000156           compute curChar = 127 - diff + 1
+000157         end-if
+000158       end-if
+000159       move function char(curChar) to res(idx:1)
+000160       add 1 to idx
+000161     else
+*******    Get the current character's ordinal value (ASCII + 1)
+000121     compute curChar = function ord(res(idx:1))
+*******    Remember the original case so it can be restored below,
+*******    then convert to uppercase if between 'a' (98) and 'z' (123)
+000122     if curChar >= 98 and curChar <= 123 then
+000123       compute curChar = curChar - 32
+000124       move "Y" to wasLower
+000141     else
+000142       move "N" to wasLower
+000143     end-if
+*******    Only need to modify the character if it is a letter ('A' (66) to 'Z' (91))
+000125     if curChar >= 66 and curChar <= 91 then
+*******      Perform the shift
+000126       compute curChar = curChar + newShift
+*******      Check for wraparound on the 'Z' end
+000127       compute diff = curChar - 91
+000128       if diff > 0 then
+*******        Do the wraparound. -1 at the end because diff of 1 means it should be 'A'
+000129         compute curChar = 66 + diff - 1
+000130       else
+*******        Check wraparound on the 'A' end
+000131         compute diff = 66 - curChar
+000132         if (diff > 0) then
+*******        Do the wraparound. +1 at the end because diff of 1 means it should be 'Z'
+000133           compute curChar = 91 - diff + 1
+000134         end-if
+000135       end-if
+*******      Restore the original case before writing it back out
+000144      if wasLower = "Y" then
+000145        compute curChar = curChar + 32
+000146      end-if
+*******      Update the character in the result string
+000136       move function char(curChar) to res(idx:1)
+000137     end-if
+000138     add 1 to idx
+000162   end-if.
+000139 End function encrypt.
+000200 Identification division.
+*******  This function decrypts a string based on the given shift amount
+000201   Function-id. decrypt.
+000202 Data division.
+000203   Working-storage section.
+*******    Represents the current character being analyzed
+000204     1 curChar pic S999.
+*******    Represents the index of the string being worked on
+000205     1 idx pic 99.
+*******    Represents the difference to determine wraparound
+000206     1 diff pic S9(2).
+*******    Shift value between -25 and 25
+000207     1 newShift pic S9(2).
+*******    Y if the original character was lowercase, N otherwise
+000240     1 wasLower pic x.
+*******    Shift value for full-printable mode, range -94 to 94
+000247     1 newShiftF pic S9(3).
+000208   Linkage section.
+*******    The input string
+000209     1 inStr pic x(32).
+*******    The amount to shift by
+000210     1 shiftAmt pic S999.
+*******    'L' shifts letters only (default), 'F' rotates the full
+*******    printable ASCII range (space through '~')
+000248     1 cipherMode pic x.
+*******    0 if shiftAmt was in range, 8 if it was rejected as out of range
+001100     1 statusCode pic 9(2).
+*******    The shifted string
+000211     1 res pic x(32).
+000212 Procedure division
+001101   using by reference inStr shiftAmt cipherMode statusCode
+000214   returning res.
+*******  Begin by copying the input to the result and set the index to 1
+000215   Move inStr to res
+000216   move 1 to idx
+001102   move 0 to statusCode
+*******  Reject a shift outside the sane range for the active mode
+*******  instead of letting it wrap silently below
+001103   if cipherMode = "F" then
+001104     if function abs(shiftAmt) > 94 then
+001105       move 8 to statusCode
+001106       goback
+001107     end-if
+001108   else
+001109     if function abs(shiftAmt) > 25 then
+001110       move 8 to statusCode
+001111       goback
+001112     end-if
+001113   end-if
+*******  Adjust the shift amount to be in the range -25 to 25
+000217   compute newShift = function mod(shiftAmt 26)
+*******  Adjust the shift amount to be in the range -94 to 94
+000250   compute newShiftF = function mod(shiftAmt 95)
+*******  Repeat the work for all characters in the string
+000218   perform decrypt-work until idx > function length(inStr)
+000219   goback.
+000220   decrypt-work.
+*******    Full-printable mode rotates every character (ord 33-127,
+*******    i.e. space through '~') without regard to case or letters
+000251     if cipherMode = "F" then
+000252       compute curChar = function ord(res(idx:1)) - newShiftF
+000253       compute diff = curChar - 127
+000254       if diff > 0 then
+000255         compute curChar = 33 + diff - 1
+000256       else
+000257         compute diff = 33 - curChar
+000258         if (diff > 0) then
+000259           compute curChar = 127 - diff + 1
+000260         end-if
+000261       end-if
+000262       move function char(curChar) to res(idx:1)
+000263       add 1 to idx
+000264     else
+*******    Get the current character's ordinal value (ASCII + 1)
+000221     compute curChar = function ord(res(idx:1))
+*******    Remember the original case so it can be restored below,
+*******    then convert to uppercase if between 'a' (98) and 'z' (123)
+000222     if curChar >= 98 and curChar <= 123 then
+000223       compute curChar = curChar - 32
+000241       move "Y" to wasLower
+000242     else
+000243       move "N" to wasLower
+000224     end-if
+*******    Only need to modify the character if it is a letter ('A' (66) to 'Z' (91))
+000225     if curChar >= 66 and curChar <= 91 then
+*******      Perform the shift
+000226       compute curChar = curChar - newShift
+*******      Check for wraparound on the 'Z' end
+000227       compute diff = curChar - 91
+000228       if diff > 0 then
+*******        Do the wraparound. -1 at the end because diff of 1 means it should be 'A'
+000229         compute curChar = 66 + diff - 1
+000230       else
+*******        Check wraparound on the 'A' end
+000231         compute diff = 66 - curChar
+000232         if (diff > 0) then
+*******        Do the wraparound. +1 at the end because diff of 1 means it should be 'Z'
+000233           compute curChar = 91 - diff + 1
+000234         end-if
+000235       end-if
+*******      Restore the original case before writing it back out
+000244       if wasLower = "Y" then
+000245         compute curChar = curChar + 32
+000246       end-if
+*******      Update the character in the result string
+000236       move function char(curChar) to res(idx:1)
+000237     end-if
+000238     add 1 to idx
+000265   end-if.
+000239 End function decrypt.
+000300 Identification division.
+*******  Function to try to break a Caesar cipher. Scores each
+*******  candidate shift against typical English letter frequencies
+*******  and reports back the best-scoring shift and plaintext
+*******  instead of dumping every candidate for a human to read.
+000301   Function-id. solve.
+000302 Environment division.
+000303   Configuration section.
+000304     Repository.
+*******      Have to import the decrypt function
+000305       Function decrypt.
+000306 Data division.
+000307   Working-storage section.
+*******    The current amount to shift by
+000308     1 shiftAmt pic S999.
+*******    Negated shiftAmt
+000309     1 realShiftAmt pic S999.
+*******    The result string for each call to decrypt
+000310     1 outputStr pic x(32).
+*******    Highest shift decrypt will honor for the active mode (25
+*******    for letters-only, 94 for full-printable) - one less than
+*******    the number of residues, since 0 already covers the wrap
+002040     1 maxValidShift pic S999.
+*******    Relative English letter frequency table (freq * 100),
+*******    indexed A=1 through Z=26
+000328     1 letter-freq.
+000329       5 freq-a pic 9(4) value 820.
+000330       5 freq-b pic 9(4) value 150.
+000331       5 freq-c pic 9(4) value 280.
+000332       5 freq-d pic 9(4) value 430.
+000333       5 freq-e pic 9(4) value 1270.
+000334       5 freq-f pic 9(4) value 220.
+000335       5 freq-g pic 9(4) value 200.
+000336       5 freq-h pic 9(4) value 610.
+000337       5 freq-i pic 9(4) value 700.
+000338       5 freq-j pic 9(4) value 15.
+000339       5 freq-k pic 9(4) value 80.
+000340       5 freq-l pic 9(4) value 400.
+000341       5 freq-m pic 9(4) value 240.
+000342       5 freq-n pic 9(4) value 670.
+000343       5 freq-o pic 9(4) value 750.
+000344       5 freq-p pic 9(4) value 190.
+000345       5 freq-q pic 9(4) value 10.
+000346       5 freq-r pic 9(4) value 600.
+000347       5 freq-s pic 9(4) value 630.
+000348       5 freq-t pic 9(4) value 910.
+000349       5 freq-u pic 9(4) value 280.
+000350       5 freq-v pic 9(4) value 100.
+000351       5 freq-w pic 9(4) value 240.
+000352       5 freq-x pic 9(4) value 15.
+000353       5 freq-y pic 9(4) value 200.
+000354       5 freq-z pic 9(4) value 7.
+000355     1 letter-freq-tbl redefines letter-freq.
+000356       5 freq-of pic 9(4) occurs 26 times.
+*******    Score accumulator for the candidate currently being tried
+000360     1 candidate-score pic 9(8).
+*******    Best score seen so far and the shift that produced it
+000361     1 best-score pic 9(8) value 0.
+000362     1 best-shift-found pic S999 value 0.
+*******    The current character being scored and its table index
+000363     1 score-char pic S999.
+000364     1 score-idx pic 99.
+000365     1 score-pos pic 99.
+*******    Status handed back by the decrypt call below for each
+*******    candidate shift; a candidate decrypt rejects is skipped
+*******    instead of being scored as if it were real plaintext
+001200     1 decryptStatus pic 9(2).
+000311   Linkage section.
+*******    The input string
+000312     1 inStr pic x(32).
+*******    The max shift amount to try
+000313     1 maxShiftAmt pic S999.
+*******    'L' tries letters-only shifts (default), 'F' tries the
+*******    full-printable range, same meaning as decrypt's cipherMode
+002041     1 cipherMode pic x.
+*******    The shift that scored best against the frequency table
+000366     1 bestShift pic S999.
+*******    0 if maxShiftAmt was in range, 8 if it was rejected as out
+*******    of range
+001201     1 statusCode pic 9(2).
+*******    The best-scoring decrypted plaintext
+000314     1 res pic x(32).
+000315 Procedure division
+001202   using by reference inStr maxShiftAmt cipherMode bestShift
+002042     statusCode
+000317   returning res.
+000318   Move inStr to res
+001209   move 0 to bestShift
+001203   move 0 to statusCode
+*******  decrypt only honors -94..94 in full-printable mode and
+*******  -25..25 in letters-only mode (26/95 would just repeat the
+*******  0 shift) - reject a search bound wider than that up front
+002043   if cipherMode = "F" then
+002044     move 94 to maxValidShift
+002045   else
+002046     move 25 to maxValidShift
+002047   end-if
+001204   if function abs(maxShiftAmt) > maxValidShift then
+001205     move 8 to statusCode
+001206     goback
+001207   end-if
+*******  Get the absolute value for the shift amount to make sure it is positive
+000319   move function abs(maxShiftAmt) to shiftAmt
+*******  Repeat for all possible shift amounts, keeping the one whose
+*******  plaintext looks the most like English
+000320   perform solve-work until shiftAmt < 0
+000368   move best-shift-found to bestShift
+000321   goback.
+000322   solve-work.
+*******    Negate the shift amount
+000323     compute realShiftAmt = shiftAmt * -1
+*******    Try to decrypt the string and score how English it looks
+000324     move function decrypt(inStr realShiftAmt cipherMode
+001208       decryptStatus) to outputStr
+*******    Skip scoring this candidate if decrypt rejected it instead
+*******    of treating the untouched ciphertext as a real plaintext
+002048     if decryptStatus = 0 then
+000369     move 0 to candidate-score
+000370     perform varying score-pos from 1 by 1
+000371       until score-pos > function length(outputStr)
+000372       compute score-char = function ord(outputStr(score-pos:1))
+*******      Normalize to uppercase first, same as encrypt-work/decrypt-work,
+*******      so lowercase letters (preserved since req001) still score
+001210       if score-char >= 98 and score-char <= 123 then
+001211         compute score-char = score-char - 32
+001212       end-if
+000373       if score-char >= 66 and score-char <= 91 then
+000374         compute score-idx = score-char - 65
+000375         add freq-of(score-idx) to candidate-score
+000376       end-if
+000377     end-perform
+000378     if candidate-score > best-score then
+000379       move candidate-score to best-score
+000380       move realShiftAmt to best-shift-found
+000381       move outputStr to res
+000382     end-if
+002049     end-if
+000326     subtract 1 from shiftAmt.
+000327 End function solve.
+000500 Identification division.
+*******  Variable-length companion to encrypt. Works the same way but
+*******  is driven off msgLen instead of the fixed 32-byte inStr, so
+*******  messages longer than 32 characters are not truncated.
+000501   Function-id. encryptV.
+000502 Data division.
+000503   Working-storage section.
+*******    Represents the current character being analyzed
+000504     1 curChar pic S999.
+*******    Represents the index of the string being worked on
+000505     1 idx pic 9(4).
+*******    Represents the difference to determine wraparound
+000506     1 diff pic S9(2).
+*******    Shift value between -25 and 25
+000507     1 newShift pic S9(2).
+*******    Y if the original character was lowercase, N otherwise
+000508     1 wasLower pic x.
+*******    Shift value for full-printable mode, range -94 to 94
+000548     1 newShiftF pic S9(3).
+000509   Linkage section.
+*******    The input message text, up to 256 bytes
+000510     1 inStr pic x(256).
+*******    The number of bytes of inStr that are actually in use
+000511     1 msgLen pic 9(4).
+*******    The amount to shift by
+000512     1 shiftAmt pic S999.
+*******    'L' shifts letters only (default), 'F' rotates the full
+*******    printable ASCII range (space through '~')
+000549     1 cipherMode pic x.
+*******    0 if inputs were in range, 8 if shiftAmt was rejected, 12 if
+*******    msgLen exceeded the 256-byte inStr/res buffers
+001300     1 statusCode pic 9(2).
+*******    The shifted string
+000513     1 res pic x(256).
+000514 Procedure division
+001301   using by reference inStr msgLen shiftAmt cipherMode statusCode
+000516   returning res.
+000517   Move inStr to res
+000518   move 1 to idx
+001302   move 0 to statusCode
+*******  Reject a msgLen that would run the idx past the declared
+*******  256-byte inStr/res buffers instead of reference-modifying
+*******  past the end of them
+001880   if msgLen > 256 then
+001881     move 12 to statusCode
+001882     goback
+001883   end-if
+*******  Reject a shift outside the sane range for the active mode
+*******  instead of letting it wrap silently below
+001303   if cipherMode = "F" then
+001304     if function abs(shiftAmt) > 94 then
+001305       move 8 to statusCode
+001306       goback
+001307     end-if
+001308   else
+001309     if function abs(shiftAmt) > 25 then
+001310       move 8 to statusCode
+001311       goback
+001312     end-if
+001313   end-if
+000519   compute newShift = function mod(shiftAmt 26)
+000551   compute newShiftF = function mod(shiftAmt 95)
+000520   perform encryptv-work until idx > msgLen
+000521   goback.
+000522   encryptv-work.
+000552     if cipherMode = "F" then
+000553       compute curChar = function ord(res(idx:1)) + newShiftF
+000554       compute diff = curChar - 127
+000555       if diff > 0 then
+000556         compute curChar = 33 + diff - 1
+000557       else
+000558         compute diff = 33 - curChar
+000559         if (diff > 0) then
+000560           compute curChar = 127 - diff + 1
+000561         end-if
+000562       end-if
+000563       move function char(curChar) to res(idx:1)
+000564       add 1 to idx
+000565     else
+000523     compute curChar = function ord(res(idx:1))
+000524     if curChar >= 98 and curChar <= 123 then
+000525       compute curChar = curChar - 32
+000526       move "Y" to wasLower
+000527     else
+000528       move "N" to wasLower
+000529     end-if
+000530     if curChar >= 66 and curChar <= 91 then
+000531       compute curChar = curChar + newShift
+000532       compute diff = curChar - 91
+000533       if diff > 0 then
+000534         compute curChar = 66 + diff - 1
+000535       else
+000536         compute diff = 66 - curChar
+000537         if (diff > 0) then
+000538           compute curChar = 91 - diff + 1
+000539         end-if
+000540       end-if
+000541       if wasLower = "Y" then
+000542         compute curChar = curChar + 32
+000543       end-if
+000544       move function char(curChar) to res(idx:1)
+000545     end-if
+000546     add 1 to idx
+000566   end-if.
+000547 End function encryptV.
+000600 Identification division.
+*******  Variable-length companion to decrypt. See encryptV.
+000601   Function-id. decryptV.
+000602 Data division.
+000603   Working-storage section.
+000604     1 curChar pic S999.
+000605     1 idx pic 9(4).
+000606     1 diff pic S9(2).
+000607     1 newShift pic S9(2).
+000608     1 wasLower pic x.
+*******    Shift value for full-printable mode, range -94 to 94
+000648     1 newShiftF pic S9(3).
+000609   Linkage section.
+000610     1 inStr pic x(256).
+000611     1 msgLen pic 9(4).
+000612     1 shiftAmt pic S999.
+*******    'L' shifts letters only (default), 'F' rotates the full
+*******    printable ASCII range (space through '~')
+000649     1 cipherMode pic x.
+*******    0 if inputs were in range, 8 if shiftAmt was rejected, 12 if
+*******    msgLen exceeded the 256-byte inStr/res buffers
+001400     1 statusCode pic 9(2).
+000613     1 res pic x(256).
+000614 Procedure division
+001401   using by reference inStr msgLen shiftAmt cipherMode statusCode
+000616   returning res.
+000617   Move inStr to res
+000618   move 1 to idx
+001402   move 0 to statusCode
+*******  Reject a msgLen that would run the idx past the declared
+*******  256-byte inStr/res buffers instead of reference-modifying
+*******  past the end of them
+001884   if msgLen > 256 then
+001885     move 12 to statusCode
+001886     goback
+001887   end-if
+*******  Reject a shift outside the sane range for the active mode
+*******  instead of letting it wrap silently below
+001403   if cipherMode = "F" then
+001404     if function abs(shiftAmt) > 94 then
+001405       move 8 to statusCode
+001406       goback
+001407     end-if
+001408   else
+001409     if function abs(shiftAmt) > 25 then
+001410       move 8 to statusCode
+001411       goback
+001412     end-if
+001413   end-if
+000619   compute newShift = function mod(shiftAmt 26)
+000651   compute newShiftF = function mod(shiftAmt 95)
+000620   perform decryptv-work until idx > msgLen
+000621   goback.
+000622   decryptv-work.
+000652     if cipherMode = "F" then
+000653       compute curChar = function ord(res(idx:1)) - newShiftF
+000654       compute diff = curChar - 127
+000655       if diff > 0 then
+000656         compute curChar = 33 + diff - 1
+000657       else
+000658         compute diff = 33 - curChar
+000659         if (diff > 0) then
+000660           compute curChar = 127 - diff + 1
+000661         end-if
+000662       end-if
+000663       move function char(curChar) to res(idx:1)
+000664       add 1 to idx
+000665     else
+000623     compute curChar = function ord(res(idx:1))
+000624     if curChar >= 98 and curChar <= 123 then
+000625       compute curChar = curChar - 32
+000626       move "Y" to wasLower
+000627     else
+000628       move "N" to wasLower
+000629     end-if
+000630     if curChar >= 66 and curChar <= 91 then
+000631       compute curChar = curChar - newShift
+000632       compute diff = curChar - 91
+000633       if diff > 0 then
+000634         compute curChar = 66 + diff - 1
+000635       else
+000636         compute diff = 66 - curChar
+000637         if (diff > 0) then
+000638           compute curChar = 91 - diff + 1
+000639         end-if
+000640       end-if
+000641       if wasLower = "Y" then
+000642         compute curChar = curChar + 32
+000643       end-if
+000644       move function char(curChar) to res(idx:1)
+000645     end-if
+000646     add 1 to idx
+000666   end-if.
+000647 End function decryptV.
+000700 Identification division.
+*******  Variable-length companion to solve. Scores candidates against
+*******  the same English letter frequency table. See encryptV/decryptV.
+000701   Function-id. solveV.
+000702 Environment division.
+000703   Configuration section.
+000704     Repository.
+000705       Function decryptV.
+000706 Data division.
+000707   Working-storage section.
+000708     1 shiftAmt pic S999.
+000709     1 realShiftAmt pic S999.
+000710     1 outputStr pic x(256).
+*******    Relative English letter frequency table (freq * 100),
+*******    indexed A=1 through Z=26
+000729     1 letter-freq.
+000730       5 freq-a pic 9(4) value 820.
+000731       5 freq-b pic 9(4) value 150.
+000732       5 freq-c pic 9(4) value 280.
+000733       5 freq-d pic 9(4) value 430.
+000734       5 freq-e pic 9(4) value 1270.
+000735       5 freq-f pic 9(4) value 220.
+000736       5 freq-g pic 9(4) value 200.
+000737       5 freq-h pic 9(4) value 610.
+000738       5 freq-i pic 9(4) value 700.
+000739       5 freq-j pic 9(4) value 15.
+000740       5 freq-k pic 9(4) value 80.
+000741       5 freq-l pic 9(4) value 400.
+000742       5 freq-m pic 9(4) value 240.
+000743       5 freq-n pic 9(4) value 670.
+000744       5 freq-o pic 9(4) value 750.
+000745       5 freq-p pic 9(4) value 190.
+000746       5 freq-q pic 9(4) value 10.
+000747       5 freq-r pic 9(4) value 600.
+000748       5 freq-s pic 9(4) value 630.
+000749       5 freq-t pic 9(4) value 910.
+000750       5 freq-u pic 9(4) value 280.
+000751       5 freq-v pic 9(4) value 100.
+000752       5 freq-w pic 9(4) value 240.
+000753       5 freq-x pic 9(4) value 15.
+000754       5 freq-y pic 9(4) value 200.
+000755       5 freq-z pic 9(4) value 7.
+000756     1 letter-freq-tbl redefines letter-freq.
+000757       5 freq-of pic 9(4) occurs 26 times.
+*******    Score accumulator for the candidate currently being tried
+000758     1 candidate-score pic 9(8).
+*******    Best score seen so far and the shift that produced it
+000759     1 best-score pic 9(8) value 0.
+000760     1 best-shift-found pic S999 value 0.
+*******    The current character being scored and its table index
+000761     1 score-char pic S999.
+000762     1 score-idx pic 99.
+000763     1 score-pos pic 9(4).
+*******    Status handed back by the decryptV call below for each
+*******    candidate shift; a candidate decryptV rejects is skipped
+*******    instead of being scored as if it were real plaintext
+001500     1 decryptStatus pic 9(2).
+*******    Highest shift decryptV will honor for the active mode (25
+*******    for letters-only, 94 for full-printable)
+002050     1 maxValidShift pic S999.
+000711   Linkage section.
+*******    The input message text, up to 256 bytes
+000712     1 inStr pic x(256).
+*******    The number of bytes of inStr that are actually in use
+000713     1 msgLen pic 9(4).
+*******    The max shift amount to try
+000714     1 maxShiftAmt pic S999.
+*******    'L' tries letters-only shifts (default), 'F' tries the
+*******    full-printable range, same meaning as decryptV's cipherMode
+002051     1 cipherMode pic x.
+*******    The shift that scored best against the frequency table
+000764     1 bestShift pic S999.
+*******    0 if maxShiftAmt was in range, 8 if it was rejected as out
+*******    of range
+001501     1 statusCode pic 9(2).
+*******    The best-scoring decrypted plaintext
+000715     1 res pic x(256).
+000716 Procedure division
+001502   using by reference inStr msgLen maxShiftAmt cipherMode
+002052     bestShift statusCode
+000718   returning res.
+000719   Move inStr to res
+001504   move 0 to bestShift
+001505   move 0 to statusCode
+*******  decryptV only honors -94..94 in full-printable mode and
+*******  -25..25 in letters-only mode - reject a wider search bound
+002053   if cipherMode = "F" then
+002054     move 94 to maxValidShift
+002055   else
+002056     move 25 to maxValidShift
+002057   end-if
+001506   if function abs(maxShiftAmt) > maxValidShift then
+001507     move 8 to statusCode
+001508     goback
+001509   end-if
+000720   move function abs(maxShiftAmt) to shiftAmt
+000721   perform solvev-work until shiftAmt < 0
+000766   move best-shift-found to bestShift
+000722   goback.
+000723   solvev-work.
+000724     compute realShiftAmt = shiftAmt * -1
+000725     move function decryptV(inStr msgLen realShiftAmt cipherMode
+001510       decryptStatus)
+000726       to outputStr
+*******    Skip scoring this candidate if decryptV rejected it instead
+*******    of treating the untouched ciphertext as a real plaintext
+002058     if decryptStatus = 0 then
+000767     move 0 to candidate-score
+000768     perform varying score-pos from 1 by 1
+000769       until score-pos > msgLen
+000770       compute score-char = function ord(outputStr(score-pos:1))
+*******      Normalize to uppercase first, same as encryptv-work/decryptv-work,
+*******      so lowercase letters (preserved since req001) still score
+001511       if score-char >= 98 and score-char <= 123 then
+001512         compute score-char = score-char - 32
+001513       end-if
+000771       if score-char >= 66 and score-char <= 91 then
+000772         compute score-idx = score-char - 65
+000773         add freq-of(score-idx) to candidate-score
+000774       end-if
+000775     end-perform
+000776     if candidate-score > best-score then
+000777       move candidate-score to best-score
+000778       move realShiftAmt to best-shift-found
+000779       move outputStr to res
+000780     end-if
+002059     end-if
+000781     subtract 1 from shiftAmt.
+000728 End function solveV.
+000800 Identification division.
+*******  Keyword-driven polyalphabetic (Vigenere) companion to encrypt.
+*******  Reuses the letters-only wraparound math from encrypt-work, but
+*******  cycles the shift amount through keyword, one letter per key
+*******  character, instead of applying the same shift to every byte.
+000801   Function-id. encryptVig.
+000802 Data division.
+000803   Working-storage section.
+000804     1 curChar pic S999.
+000805     1 idx pic 99.
+000806     1 diff pic S9(2).
+*******    Shift amount cycled in from the current key letter
+000807     1 newShift pic S9(2).
+000808     1 wasLower pic x.
+*******    Which key letter to use next and how many the key has
+000809     1 keyIdx pic 99.
+000810     1 keyLen pic 99.
+000811     1 keyChar pic S999.
+000812   Linkage section.
+*******    The input string
+000813     1 inStr pic x(32).
+*******    The keyword to cycle through, e.g. "LEMON"
+000814     1 vigKey pic x(20).
+*******    The shifted string
+000815     1 res pic x(32).
+000816 Procedure division
+000817   using by reference inStr vigKey
+000818   returning res.
+000819   Move inStr to res
+000820   move 1 to idx
+000821   compute keyLen = function length(function trim(vigKey))
+000822   perform encryptvig-work until idx > function length(inStr)
+000823   goback.
+000824   encryptvig-work.
+*******    Cycle through the key one letter per input character
+000825     compute keyIdx = function mod(idx - 1 keyLen) + 1
+000826     compute keyChar = function ord(vigKey(keyIdx:1))
+000827     if keyChar >= 98 and keyChar <= 123 then
+000828       compute keyChar = keyChar - 32
+000829     end-if
+*******    'A' (66) is shift 0, 'B' (67) is shift 1, and so on
+000830     compute newShift = function mod(keyChar - 66 26)
+000831     compute curChar = function ord(res(idx:1))
+000832     if curChar >= 98 and curChar <= 123 then
+000833       compute curChar = curChar - 32
+000834       move "Y" to wasLower
+000835     else
+000836       move "N" to wasLower
+000837     end-if
+000838     if curChar >= 66 and curChar <= 91 then
+000839       compute curChar = curChar + newShift
+000840       compute diff = curChar - 91
+000841       if diff > 0 then
+000842         compute curChar = 66 + diff - 1
+000843       else
+000844         compute diff = 66 - curChar
+000845         if (diff > 0) then
+000846           compute curChar = 91 - diff + 1
+000847         end-if
+000848       end-if
+000849       if wasLower = "Y" then
+000850         compute curChar = curChar + 32
+000851       end-if
+000852       move function char(curChar) to res(idx:1)
+000853     end-if
+000854     add 1 to idx.
+000855 End function encryptVig.
+000900 Identification division.
+*******  Keyword-driven polyalphabetic (Vigenere) companion to decrypt.
+*******  See encryptVig.
+000901   Function-id. decryptVig.
+000902 Data division.
+000903   Working-storage section.
+000904     1 curChar pic S999.
+000905     1 idx pic 99.
+000906     1 diff pic S9(2).
+000907     1 newShift pic S9(2).
+000908     1 wasLower pic x.
+000909     1 keyIdx pic 99.
+000910     1 keyLen pic 99.
+000911     1 keyChar pic S999.
+000912   Linkage section.
+000913     1 inStr pic x(32).
+000914     1 vigKey pic x(20).
+000915     1 res pic x(32).
+000916 Procedure division
+000917   using by reference inStr vigKey
+000918   returning res.
+000919   Move inStr to res
+000920   move 1 to idx
+000921   compute keyLen = function length(function trim(vigKey))
+000922   perform decryptvig-work until idx > function length(inStr)
+000923   goback.
+000924   decryptvig-work.
+000925     compute keyIdx = function mod(idx - 1 keyLen) + 1
+000926     compute keyChar = function ord(vigKey(keyIdx:1))
+000927     if keyChar >= 98 and keyChar <= 123 then
+000928       compute keyChar = keyChar - 32
+000929     end-if
+000930     compute newShift = function mod(keyChar - 66 26)
+000931     compute curChar = function ord(res(idx:1))
+000932     if curChar >= 98 and curChar <= 123 then
+000933       compute curChar = curChar - 32
+000934       move "Y" to wasLower
+000935     else
+000936       move "N" to wasLower
+000937     end-if
+000938     if curChar >= 66 and curChar <= 91 then
+000939       compute curChar = curChar - newShift
+000940       compute diff = curChar - 91
+000941       if diff > 0 then
+000942         compute curChar = 66 + diff - 1
+000943       else
+000944         compute diff = 66 - curChar
+000945         if (diff > 0) then
+000946           compute curChar = 91 - diff + 1
+000947         end-if
+000948       end-if
+000949       if wasLower = "Y" then
+000950         compute curChar = curChar + 32
+000951       end-if
+000952       move function char(curChar) to res(idx:1)
+000953     end-if
+000954     add 1 to idx.
+000955 End function decryptVig.
